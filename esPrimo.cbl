@@ -1,47 +1,1080 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. esPrimo.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 dividendo PIC 9(8).
-       01 divisor PIC 9(8) VALUE 2.
-       01 entero PIC 9(8).
-       01 resto PIC 9(8).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Inserte el número a verificar"
-           ACCEPT dividendo.
-           PERFORM VERIF.
-           ADD 1 to divisor GIVING divisor
-           PERFORM VERIF.
-           PERFORM BUCLE.
-
-           STOP RUN.
-       BUCLE.
-           ADD 2 to divisor GIVING divisor.
-           IF divisor < dividendo
-               PERFORM VERIF
-               PERFORM BUCLE
-           ELSE
-               DISPLAY "El numero: " dividendo " es primo".
-
-
-
-       VERIF.
-           DIVIDE dividendo BY divisor GIVING entero REMAINDER resto
-
-           DISPLAY divisor " " resto.
-
-           IF resto = 0
-               DISPLAY "No es primo"
-               STOP RUN.
-           EXIT.
-
-       END PROGRAM esPrimo.
+000010******************************************************************
+000020* AUTHOR.     R. ALVAREZ SOSA.
+000030* INSTALLATION. DEPARTAMENTO DE PROCESAMIENTO DE DATOS.
+000040* DATE-WRITTEN. 14/03/2019.
+000050* DATE-COMPILED.
+000060* PURPOSE.    DETERMINA SI UN NUMERO DIVIDENDO ES PRIMO,
+000070*             DIVIDIENDOLO SUCESIVAMENTE ENTRE LOS POSIBLES
+000080*             DIVISORES.
+000090* TECTONICS.  cobc -x esPrimo.cbl
+000100******************************************************************
+000110* HISTORIAL DE MODIFICACIONES
+000120* FECHA       INIC.  DESCRIPCION
+000130* ----------  -----  -------------------------------------------
+000140* 14/03/2019  RAS    VERSION ORIGINAL, ENTRADA POR CONSOLA.
+000150* 09/08/2026  RAS    SE CAMBIA LA ENTRADA DE CONSOLA A UN
+000160*                    ARCHIVO DE ENTRADA CON UN DIVIDENDO POR
+000170*                    REGISTRO, PARA PROCESAR LOTES COMPLETOS
+000180*                    EN UNA SOLA CORRIDA.
+000190* 09/08/2026  RAS    SE AGREGA UN MODO DE RANGO, SELECCIONABLE
+000200*                    POR TARJETA DE CONTROL, QUE LISTA TODOS
+000210*                    LOS PRIMOS ENTRE DOS LIMITES EN LUGAR DE
+000220*                    CLASIFICAR UN ARCHIVO DE ENTRADA.
+000230* 09/08/2026  RAS    SE AGREGA UNA VALIDACION DE ENTRADA ANTES
+000240*                    DE VERIF, QUE RECHAZA CEROS, UNOS Y
+000250*                    REGISTROS NO NUMERICOS A UN REPORTE DE
+000260*                    RECHAZOS EN LUGAR DE CLASIFICARLOS.
+000270* 09/08/2026  RAS    SE AGREGA EL LISTADO DE FACTORES PARA LOS
+000280*                    DIVIDENDOS COMPUESTOS, PROBANDO TODOS LOS
+000290*                    DIVISORES HASTA LA RAIZ CUADRADA EN VEZ DE
+000300*                    DETENERSE EN EL PRIMERO.
+000310* 09/08/2026  RAS    SE AGREGA EL ARCHIVO MAESTRO DE PRIMOS
+000320*                    (INDEXADO POR DIVIDENDO) PARA QUE OTROS
+000330*                    PROCESOS CONSULTEN EL RESULTADO Y LA FECHA
+000340*                    DE CADA DIVIDENDO CLASIFICADO.
+000350* 09/08/2026  RAS    LA TARJETA DE CONTROL AHORA TAMBIEN TRAE EL
+000360*                    DIVISOR INICIAL Y EL TITULO DEL REPORTE, PARA
+000370*                    QUE CORRIDAS ESPECIALES NO REQUIERAN CAMBIAR
+000380*                    EL PROGRAMA.
+000390* 09/08/2026  RAS    SE AMPLIA LA TABLA DE FACTORES Y SE AVISA EN
+000400*                    EL REPORTE SI AUN ASI LLEGARA A LLENARSE; UN
+000410*                    REINICIO POR CHECKPOINT AHORA CONTINUA EL
+000420*                    REPORTE Y LOS CONTADORES DE CONTROL EN VEZ DE
+000430*                    REINICIARLOS; SE VALIDA LA TARJETA ANTES DE
+000440*                    USAR EL DIVISOR INICIAL, Y EL REPORTE AVISA
+000450*                    CUANDO ESE DIVISOR NO ES EL POR DEFECTO.
+000460* 09/08/2026  RAS    SE VALIDA EL STATUS DE APERTURA DEL REPORTE,
+000470*                    RECHAZOS Y CHECKPOINT EN TODOS LOS CASOS; UN
+000480*                    REINICIO SIN ESOS ARCHIVOS PREVIOS AHORA LOS
+000490*                    CREA DE NUEVO EN VEZ DE EXTENDER SOBRE LA
+000500*                    NADA. EL MODO DE RANGO AHORA TAMBIEN RECHAZA
+000510*                    CERO Y UNO EN VEZ DE CLASIFICARLOS.
+000520******************************************************************
+000530 IDENTIFICATION DIVISION.
+000540 PROGRAM-ID. esPrimo.
+000550 AUTHOR. R. ALVAREZ SOSA.
+000560 INSTALLATION. DEPARTAMENTO DE PROCESAMIENTO DE DATOS.
+000570 DATE-WRITTEN. 14/03/2019.
+000580 DATE-COMPILED.
+
+000590 ENVIRONMENT DIVISION.
+000600 INPUT-OUTPUT SECTION.
+000610 FILE-CONTROL.
+000620     SELECT ENTRADA-ARCH
+000630         ASSIGN TO "ENTRADA"
+000640         ORGANIZATION IS LINE SEQUENTIAL
+000650         FILE STATUS IS WS-STATUS-ENTRADA.
+
+000660     SELECT REPORTE-ARCH
+000670         ASSIGN TO "REPORTE"
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS WS-STATUS-REPORTE.
+
+000700     SELECT CONTROL-ARCH
+000710         ASSIGN TO "TARJETA"
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS WS-STATUS-CONTROL.
+
+000740     SELECT CHECKPT-ARCH
+000750         ASSIGN TO "CHECKPT"
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS WS-STATUS-CHECKPT.
+
+000780     SELECT RECHAZO-ARCH
+000790         ASSIGN TO "RECHAZOS"
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS WS-STATUS-RECHAZO.
+
+000820     SELECT MAESTRO-ARCH
+000830         ASSIGN TO "MAESTRO"
+000840         ORGANIZATION IS INDEXED
+000850         ACCESS MODE IS RANDOM
+000860         RECORD KEY IS MST-DIVIDENDO
+000870         FILE STATUS IS WS-STATUS-MAESTRO.
+
+000880 DATA DIVISION.
+000890 FILE SECTION.
+000900******************************************************************
+000910*    ARCHIVO DE ENTRADA - UN DIVIDENDO DE 8 DIGITOS POR REGISTRO
+000920******************************************************************
+000930 FD  ENTRADA-ARCH
+000940     RECORDING MODE IS F.
+000950 01  ENT-REG                         PIC X(08).
+000960 01  ENT-REG-NUM REDEFINES ENT-REG   PIC 9(08).
+
+000970******************************************************************
+000980*    ARCHIVO DE REPORTE - UNA LINEA POR DIVIDENDO PROCESADO,
+000990*    CON ENCABEZADO Y TOTALES DE CONTROL AL FINAL
+001000******************************************************************
+001010 FD  REPORTE-ARCH
+001020     RECORDING MODE IS F.
+001030 01  REP-LINEA                       PIC X(132).
+
+001040******************************************************************
+001050*    TARJETA DE CONTROL - PARAMETROS DE LA CORRIDA. SE LEE UNA
+001060*    SOLA VEZ AL INICIO DEL PROGRAMA. CTL-DIVISOR-INICIAL Y
+001070*    CTL-TITULO PERMITEN AJUSTAR CORRIDAS ESPECIALES (UN PUNTO DE
+001080*    PARTIDA DISTINTO PARA LA BUSQUEDA DE DIVISORES, Y UN TITULO
+001090*    PROPIO PARA EL ENCABEZADO DEL REPORTE) SIN TOCAR EL PROGRAMA.
+001100******************************************************************
+001110 FD  CONTROL-ARCH
+001120     RECORDING MODE IS F.
+001130 01  CTL-TARJETA.
+001140     05  CTL-REINICIO                 PIC X(01).
+001150     05  CTL-MODO                     PIC X(01).
+001160     05  CTL-RANGO-DESDE              PIC 9(08).
+001170     05  CTL-RANGO-HASTA              PIC 9(08).
+001180     05  CTL-DIVISOR-INICIAL          PIC 9(08).
+001190     05  CTL-TITULO                   PIC X(40).
+001200     05  FILLER                       PIC X(14).
+
+001210******************************************************************
+001220*    ARCHIVO DE CHECKPOINT - REGISTRA PERIODICAMENTE CUANTOS
+001230*    REGISTROS DE ENTRADA SE HAN PROCESADO, Y LOS CONTADORES DE
+001240*    CONTROL ACUMULADOS HASTA ESE PUNTO, PARA PERMITIR UN REINICIO
+001250*    DESDE EL ULTIMO PUNTO DE CONTROL EN VEZ DE DESDE EL PRINCIPIO
+001260*    DEL ARCHIVO DE ENTRADA SIN PERDER EL CUADRE DEL REPORTE.
+001270******************************************************************
+001280 FD  CHECKPT-ARCH
+001290     RECORDING MODE IS F.
+001300 01  CKP-REGISTRO.
+001310     05  CKP-CONTADOR                 PIC 9(08).
+001320     05  CKP-PRIMOS                   PIC 9(08).
+001330     05  CKP-COMPUESTOS               PIC 9(08).
+001340     05  CKP-RECHAZOS                 PIC 9(08).
+001350     05  FILLER                       PIC X(01).
+
+001360******************************************************************
+001370*    ARCHIVO DE RECHAZOS - UN REGISTRO POR CADA DIVIDENDO DE
+001380*    ENTRADA QUE NO PASA LA VALIDACION (CERO, UNO, O NO
+001390*    NUMERICO), CON EL NUMERO DE REGISTRO PARA RASTREARLO EN
+001400*    EL ARCHIVO DE ENTRADA ORIGINAL.
+001410******************************************************************
+001420 FD  RECHAZO-ARCH
+001430     RECORDING MODE IS F.
+001440 01  RCH-LINEA                       PIC X(80).
+
+001450******************************************************************
+001460*    ARCHIVO MAESTRO DE PRIMOS - UN REGISTRO POR CADA DIVIDENDO
+001470*    CLASIFICADO (NORMAL O RANGO), CON SU RESULTADO Y LA FECHA DE
+001480*    LA CORRIDA, PARA QUE OTROS PROCESOS CONSULTEN EL ESTADO DE
+001490*    UN DIVIDENDO POR SU CLAVE SIN INVOCAR ESTE PROGRAMA.
+001500******************************************************************
+001510 FD  MAESTRO-ARCH
+001520     RECORDING MODE IS F.
+001530 01  MST-REGISTRO.
+001540     05  MST-DIVIDENDO                PIC 9(08).
+001550     05  MST-RESULTADO                PIC X(01).
+001560         88  MST-ES-PRIMO                  VALUE "P".
+001570         88  MST-ES-COMPUESTO              VALUE "C".
+001580     05  MST-FECHA                    PIC 9(08).
+
+001590 WORKING-STORAGE SECTION.
+001600******************************************************************
+001610*    INDICADORES DE FIN DE ARCHIVO Y CODIGOS DE ESTADO
+001620******************************************************************
+001630 77  WS-STATUS-ENTRADA                PIC X(02) VALUE SPACES.
+001640 77  WS-STATUS-REPORTE                PIC X(02) VALUE SPACES.
+001650 77  WS-STATUS-CONTROL                PIC X(02) VALUE SPACES.
+001660 77  WS-STATUS-CHECKPT                PIC X(02) VALUE SPACES.
+001670 77  WS-STATUS-RECHAZO                PIC X(02) VALUE SPACES.
+001680 77  WS-STATUS-MAESTRO                PIC X(02) VALUE SPACES.
+
+001690******************************************************************
+001700*    FECHA DE LA CORRIDA, TOMADA UNA SOLA VEZ AL INICIO PARA
+001710*    SELLAR CADA REGISTRO ESCRITO EN EL ARCHIVO MAESTRO.
+001720******************************************************************
+001730 77  WS-FECHA-CORRIDA                 PIC 9(08) VALUE ZERO.
+
+001740 01  WS-SWITCHES.
+001750     05  WS-SW-FIN-ENTRADA            PIC X(01) VALUE "N".
+001760         88  WS-FIN-ENTRADA                      VALUE "Y".
+001770     05  WS-SW-TOTALES-ESCRITOS       PIC X(01) VALUE "N".
+001780         88  WS-TOTALES-ESCRITOS                 VALUE "Y".
+001790     05  WS-SW-RESULTADO              PIC X(01) VALUE "P".
+001800         88  WS-DIVIDENDO-PRIMO                  VALUE "P".
+001810         88  WS-DIVIDENDO-COMPUESTO              VALUE "C".
+001820     05  WS-SW-FIN-CHECKPT            PIC X(01) VALUE "N".
+001830         88  WS-FIN-CHECKPT                      VALUE "Y".
+001840     05  WS-SW-VALIDEZ                PIC X(01) VALUE "S".
+001850         88  WS-REGISTRO-VALIDO                  VALUE "S".
+001860         88  WS-REGISTRO-INVALIDO                VALUE "N".
+001870     05  WS-SW-FACTORES               PIC X(01) VALUE "N".
+001880         88  WS-FACTORES-TRUNCADOS                VALUE "Y".
+001890         88  WS-FACTORES-COMPLETAS                VALUE "N".
+001900     05  WS-SW-REPORTE-RECREADO       PIC X(01) VALUE "N".
+001910         88  WS-REPORTE-RECREADO                 VALUE "Y".
+
+001920******************************************************************
+001930*    TARJETA DE CONTROL DE LA CORRIDA (VALORES POR DEFECTO SI
+001940*    NO EXISTE EL ARCHIVO TARJETA)
+001950******************************************************************
+001960 01  WS-TARJETA.
+001970     05  WS-CC-REINICIO               PIC X(01) VALUE "N".
+001980         88  WS-CC-REINICIO-SI                   VALUE "Y".
+001990         88  WS-CC-REINICIO-NO                   VALUE "N".
+002000     05  WS-CC-MODO                   PIC X(01) VALUE "N".
+002010         88  WS-CC-MODO-NORMAL                   VALUE "N".
+002020         88  WS-CC-MODO-RANGO                     VALUE "R".
+002030     05  WS-CC-RANGO-DESDE            PIC 9(08) VALUE ZERO.
+002040     05  WS-CC-RANGO-HASTA            PIC 9(08) VALUE ZERO.
+002050     05  WS-CC-DIVISOR-INICIAL        PIC 9(08) VALUE 2.
+002060     05  WS-CC-TITULO                 PIC X(40) VALUE SPACES.
+
+002070******************************************************************
+002080*    CAMPOS DE CHECKPOINT Y REINICIO
+002090******************************************************************
+002100 77  WS-NUM-REGISTRO                  PIC 9(08) COMP VALUE ZERO.
+002110 77  WS-REINICIO-CONTADOR             PIC 9(08) COMP VALUE ZERO.
+002120 77  WS-INTERVALO-CHECKPT             PIC 9(08) COMP VALUE 500.
+002130 77  WS-ENTERO-CKPT                   PIC 9(08) COMP VALUE ZERO.
+002140 77  WS-RESTO-CKPT                    PIC 9(08) COMP VALUE ZERO.
+
+002150******************************************************************
+002160*    CONTADOR DE TRABAJO PARA EL MODO DE RANGO
+002170******************************************************************
+002180 77  WS-RANGO-ACTUAL                  PIC 9(08) COMP VALUE ZERO.
+
+002190******************************************************************
+002200*    CONTADORES DE CONTROL PARA EL TOTAL DEL REPORTE
+002210******************************************************************
+002220 77  WS-CONT-LEIDOS                   PIC 9(08) COMP VALUE ZERO.
+002230 77  WS-CONT-PRIMOS                   PIC 9(08) COMP VALUE ZERO.
+002240 77  WS-CONT-COMPUESTOS               PIC 9(08) COMP VALUE ZERO.
+002250 77  WS-CONT-RECHAZOS                 PIC 9(08) COMP VALUE ZERO.
+
+002260******************************************************************
+002270*    CAMPOS DE TRABAJO PARA LA FACTORIZACION DE COMPUESTOS. EL
+002280*    LIMITE DE 800 CUBRE CON HOLGURA EL PEOR CASO POSIBLE PARA UN
+002290*    DIVIDENDO DE 8 DIGITOS (73,513,440 TIENE 768 DIVISORES, EL
+002300*    MAYOR CONOCIDO POR DEBAJO DE 100,000,000); WS-SW-FACTORES
+002310*    AVISA EN EL REPORTE SI ALGUNA VEZ SE LLEGARA A SUPERAR.
+002320******************************************************************
+002330 77  WS-CONT-FACTORES                 PIC 9(04) COMP VALUE ZERO.
+002340 77  WS-MAX-FACTORES                  PIC 9(04) COMP VALUE 800.
+002350 77  WS-FACTORES-POR-LINEA            PIC 9(04) COMP VALUE 10.
+002360 77  WS-IDX-FACTOR                    PIC 9(04) COMP VALUE ZERO.
+002370 77  WS-IDX-COLUMNA                   PIC 9(04) COMP VALUE ZERO.
+002380 77  WS-IDX-I                         PIC 9(04) COMP VALUE ZERO.
+002390 77  WS-IDX-J                         PIC 9(04) COMP VALUE ZERO.
+002400 77  WS-TEMP-FACTOR                   PIC 9(08) COMP VALUE ZERO.
+
+002410 01  WS-TABLA-FACTORES.
+002420     05  WS-FACTOR OCCURS 800 TIMES   PIC 9(08) COMP.
+
+002430******************************************************************
+002440*    LINEAS DEL REPORTE DE CLASIFICACION
+002450******************************************************************
+002460 01  WS-ENCABEZADO-1                  PIC X(80)
+002470         VALUE "REPORTE DE CLASIFICACION DE DIVIDENDOS".
+002480 01  WS-ENCABEZADO-2                  PIC X(80)
+002490         VALUE "   DIVIDENDO   RESULTADO".
+002500 01  WS-ENCABEZADO-1R                 PIC X(80)
+002510         VALUE "REPORTE DE PRIMOS EN UN RANGO DE DIVIDENDOS".
+002520 01  WS-ENCABEZADO-2R                 PIC X(80)
+002530         VALUE "      PRIMO".
+
+002540******************************************************************
+002550*    AVISO ESCRITO EN EL REPORTE CUANDO LA TARJETA DE CONTROL
+002560*    CAMBIA EL DIVISOR INICIAL DE LA BUSQUEDA (VER 1175-ADVERTIR-
+002570*    DIVISOR): UN DIVISOR INICIAL DISTINTO DE 2 PUEDE SALTARSE
+002580*    FACTORES REALES Y DAR UN RESULTADO DE PRIMALIDAD INCORRECTO
+002590*    PARA DIVIDENDOS ORDINARIOS, ASI QUE NO DEBE PASAR INADVERTIDO.
+002600******************************************************************
+002610 01  WS-ADVERTENCIA-DIVISOR           PIC X(80)
+002620         VALUE "** DIVISOR INICIAL <> 2 - RESULTADO DUDOSO **".
+
+002630 01  WS-ENCAB-RANGO.
+002640     05  FILLER                       PIC X(14)
+002650             VALUE "RANGO DESDE: ".
+002660     05  WS-ENCR-DESDE                PIC ZZZZZZZ9.
+002670     05  FILLER                       PIC X(10)
+002680             VALUE "   HASTA: ".
+002690     05  WS-ENCR-HASTA                PIC ZZZZZZZ9.
+
+002700 01  WS-DETALLE.
+002710     05  FILLER                       PIC X(03) VALUE SPACES.
+002720     05  WS-DET-DIVIDENDO             PIC ZZZZZZZ9.
+002730     05  FILLER                       PIC X(03) VALUE SPACES.
+002740     05  WS-DET-RESULTADO             PIC X(20).
+
+002750 01  WS-DETALLE-RANGO.
+002760     05  FILLER                       PIC X(06) VALUE SPACES.
+002770     05  WS-DETR-PRIMO                PIC ZZZZZZZ9.
+
+002780 01  WS-DET-FACTORES.
+002790     05  FILLER                       PIC X(13)
+002800             VALUE "   FACTORES: ".
+002810     05  WS-DETF-GRUPO OCCURS 10 TIMES.
+002820         10  WS-DETF-FACTOR           PIC ZZZZZZZ9.
+002830         10  FILLER                   PIC X(01) VALUE SPACE.
+
+002840******************************************************************
+002850*    AVISO ESCRITO EN EL REPORTE A CONTINUACION DE LA LISTA DE
+002860*    FACTORES DE UN DIVIDENDO CUYA CANTIDAD DE FACTORES SUPERO
+002870*    A WS-MAX-FACTORES, PARA QUE LA LISTA INCOMPLETA NO PASE
+002880*    POR UNA LISTA COMPLETA.
+002890******************************************************************
+002900 01  WS-AVISO-TRUNCADO                PIC X(80)
+002910         VALUE "   (LISTA DE FACTORES INCOMPLETA)".
+
+002920 01  WS-TRAILER.
+002930     05  FILLER                       PIC X(20)
+002940             VALUE "TOTAL VERIFICADOS: ".
+002950     05  WS-TRL-LEIDOS                PIC ZZZZZZZ9.
+002960     05  FILLER                       PIC X(03) VALUE SPACES.
+002970     05  FILLER                       PIC X(14)
+002980             VALUE "TOTAL PRIMOS: ".
+002990     05  WS-TRL-PRIMOS                PIC ZZZZZZZ9.
+003000     05  FILLER                       PIC X(03) VALUE SPACES.
+003010     05  FILLER                       PIC X(18)
+003020             VALUE "TOTAL COMPUESTOS: ".
+003030     05  WS-TRL-COMPUESTOS            PIC ZZZZZZZ9.
+003040     05  FILLER                       PIC X(03) VALUE SPACES.
+003050     05  FILLER                       PIC X(18)
+003060             VALUE "TOTAL RECHAZADOS: ".
+003070     05  WS-TRL-RECHAZOS              PIC ZZZZZZZ9.
+
+003080******************************************************************
+003090*    LINEAS DEL REPORTE DE RECHAZOS
+003100******************************************************************
+003110 01  WS-RCH-ENCABEZADO-1              PIC X(80)
+003120         VALUE "REPORTE DE REGISTROS RECHAZADOS".
+003130 01  WS-RCH-ENCABEZADO-2              PIC X(80)
+003140         VALUE "   REGISTRO   VALOR      MOTIVO".
+
+003150 01  WS-RCH-DETALLE.
+003160     05  FILLER                       PIC X(03) VALUE SPACES.
+003170     05  WS-RCH-NUM-REGISTRO          PIC ZZZZZZZ9.
+003180     05  FILLER                       PIC X(03) VALUE SPACES.
+003190     05  WS-RCH-VALOR                 PIC X(08).
+003200     05  FILLER                       PIC X(03) VALUE SPACES.
+003210     05  WS-RCH-MOTIVO                PIC X(15).
+
+003220 01  WS-RCH-TRAILER.
+003230     05  FILLER                       PIC X(18)
+003240             VALUE "TOTAL RECHAZADOS: ".
+003250     05  WS-RCHT-RECHAZOS             PIC ZZZZZZZ9.
+
+003260******************************************************************
+003270*    CAMPOS DE TRABAJO PARA LA VERIFICACION DE PRIMALIDAD
+003280******************************************************************
+003290 77  dividendo                        PIC 9(08).
+003300 77  divisor                          PIC 9(08) VALUE 2.
+003310 77  entero                           PIC 9(08).
+003320 77  resto                            PIC 9(08).
+
+003330 PROCEDURE DIVISION.
+003340******************************************************************
+003350*    0000-MAINLINE
+003360*    CONTROLA LA SECUENCIA GENERAL DE LA CORRIDA: ABRE EL
+003370*    ARCHIVO DE ENTRADA, PROCESA TODOS LOS REGISTROS Y CIERRA.
+003380******************************************************************
+003390 0000-MAINLINE.
+003400     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+003410     IF WS-CC-MODO-RANGO
+003420         PERFORM 3000-PROCESAR-RANGO THRU 3000-EXIT
+003430     ELSE
+003440         PERFORM 2000-PROCESAR-ARCHIVO THRU 2000-EXIT
+003450             UNTIL WS-FIN-ENTRADA
+003460     END-IF.
+003470     PERFORM 9999-FINALIZAR THRU 9999-EXIT.
+003480 0000-EXIT.
+003490     EXIT.
+
+003500******************************************************************
+003510*    1000-INICIALIZAR
+003520*    LEE LA TARJETA DE CONTROL Y ABRE LOS ARCHIVOS QUE
+003530*    CORRESPONDAN SEGUN EL MODO DE CORRIDA (NORMAL O RANGO). EN
+003540*    MODO NORMAL, UN REINICIO POR CHECKPOINT REABRE EL REPORTE Y
+003550*    EL REPORTE DE RECHAZOS EN EXTENSION EN VEZ DE REESCRIBIR SUS
+003560*    ENCABEZADOS, PARA QUE EL REPORTE FINAL CUBRA TODA LA CORRIDA
+003570*    Y NO SOLO LOS REGISTROS PROCESADOS DESPUES DEL REINICIO.
+003580******************************************************************
+003590 1000-INICIALIZAR.
+003600     PERFORM 1100-LEER-TARJETA THRU 1100-EXIT.
+003610     ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD.
+003620     PERFORM 1300-ABRIR-MAESTRO THRU 1300-EXIT.
+003630     IF WS-CC-MODO-RANGO
+003640         PERFORM 1150-ABRIR-REPORTE THRU 1150-EXIT
+003650         PERFORM 1200-ENCABEZAR-RANGO THRU 1200-EXIT
+003660     ELSE
+003670         IF WS-CC-REINICIO-SI
+003680             PERFORM 1160-REINICIAR-REPORTE THRU 1160-EXIT
+003690             PERFORM 1170-REINICIAR-RECHAZO THRU 1170-EXIT
+003700         ELSE
+003710             PERFORM 1150-ABRIR-REPORTE THRU 1150-EXIT
+003720             WRITE REP-LINEA FROM WS-ENCABEZADO-1
+003730             WRITE REP-LINEA FROM WS-ENCABEZADO-2
+003740             PERFORM 1175-ADVERTIR-DIVISOR THRU 1175-EXIT
+003750             PERFORM 1180-ABRIR-RECHAZO THRU 1180-EXIT
+003760             WRITE RCH-LINEA FROM WS-RCH-ENCABEZADO-1
+003770             WRITE RCH-LINEA FROM WS-RCH-ENCABEZADO-2
+003780         END-IF
+003790         OPEN INPUT ENTRADA-ARCH
+003800         IF WS-STATUS-ENTRADA NOT = "00"
+003810             DISPLAY "ESPRIMO: ERROR AL ABRIR ENTRADA, STATUS = "
+003820                 WS-STATUS-ENTRADA
+003830             STOP RUN
+003840         END-IF
+003850         PERFORM 1400-PREPARAR-REINICIO THRU 1400-EXIT
+003860         PERFORM 1450-OMITIR-PROCESADOS THRU 1450-EXIT
+003870         IF NOT WS-FIN-ENTRADA
+003880             PERFORM 2100-LEER-ENTRADA THRU 2100-EXIT
+003890         END-IF
+003900     END-IF.
+003910 1000-EXIT.
+003920     EXIT.
+
+003930******************************************************************
+003940*    1100-LEER-TARJETA
+003950*    LEE LA TARJETA DE CONTROL, SI EXISTE. SI NO EXISTE SE
+003960*    CONSERVAN LOS VALORES POR DEFECTO DE WS-TARJETA. LOS LIMITES
+003970*    DE RANGO Y EL DIVISOR INICIAL, SI VIENEN NO NUMERICOS (TARJETA
+003980*    VIEJA SIN ESOS CAMPOS, CON LOS BYTES EN BLANCO), SE DEJAN EN
+003990*    CERO/DOS EN VEZ DE MOVERSE TAL CUAL, YA QUE UN CAMPO PIC 9 CON
+004000*    BYTES NO NUMERICOS NO DA UN VALOR CONFIABLE. UN DIVISOR
+004010*    INICIAL EN CERO (CAMPO EXPLICITO EN CERO) TAMBIEN SE TRATA
+004020*    COMO "NO INDICADO" Y SE DEJA EN 2; UN TITULO EN BLANCO DEJA
+004030*    LOS ENCABEZADOS POR DEFECTO SIN TOCAR.
+004040******************************************************************
+004050 1100-LEER-TARJETA.
+004060     OPEN INPUT CONTROL-ARCH.
+004070     IF WS-STATUS-CONTROL = "00"
+004080         READ CONTROL-ARCH
+004090             AT END
+004100                 CONTINUE
+004110             NOT AT END
+004120                 MOVE CTL-REINICIO TO WS-CC-REINICIO
+004130                 MOVE CTL-MODO TO WS-CC-MODO
+004140                 IF CTL-RANGO-DESDE NOT NUMERIC
+004150                     MOVE ZERO TO WS-CC-RANGO-DESDE
+004160                 ELSE
+004170                     MOVE CTL-RANGO-DESDE TO WS-CC-RANGO-DESDE
+004180                 END-IF
+004190                 IF CTL-RANGO-HASTA NOT NUMERIC
+004200                     MOVE ZERO TO WS-CC-RANGO-HASTA
+004210                 ELSE
+004220                     MOVE CTL-RANGO-HASTA TO WS-CC-RANGO-HASTA
+004230                 END-IF
+004240                 IF CTL-DIVISOR-INICIAL NOT NUMERIC
+004250                         OR CTL-DIVISOR-INICIAL = ZERO
+004260                     MOVE 2 TO WS-CC-DIVISOR-INICIAL
+004270                 ELSE
+004280                     MOVE CTL-DIVISOR-INICIAL
+004290                         TO WS-CC-DIVISOR-INICIAL
+004300                 END-IF
+004310                 MOVE CTL-TITULO TO WS-CC-TITULO
+004320         END-READ
+004330         CLOSE CONTROL-ARCH
+004340     END-IF.
+004350     IF WS-CC-TITULO NOT = SPACES
+004360         MOVE WS-CC-TITULO TO WS-ENCABEZADO-1
+004370         MOVE WS-CC-TITULO TO WS-ENCABEZADO-1R
+004380     END-IF.
+004390 1100-EXIT.
+004400     EXIT.
+
+004410******************************************************************
+004420*    1175-ADVERTIR-DIVISOR
+004430*    SI LA TARJETA DE CONTROL CAMBIO EL DIVISOR INICIAL DE LA
+004440*    BUSQUEDA, LO ANUNCIA EN EL REPORTE: UN DIVISOR INICIAL MAYOR
+004450*    QUE 2 PUEDE DEJAR SIN PROBAR FACTORES REALES DE UN DIVIDENDO
+004460*    ORDINARIO Y REPORTARLO COMO PRIMO SIN SERLO.
+004470******************************************************************
+004480 1175-ADVERTIR-DIVISOR.
+004490     IF WS-CC-DIVISOR-INICIAL NOT = 2
+004500         WRITE REP-LINEA FROM WS-ADVERTENCIA-DIVISOR
+004510     END-IF.
+004520 1175-EXIT.
+004530     EXIT.
+
+004540******************************************************************
+004550*    1200-ENCABEZAR-RANGO
+004560*    ESCRIBE EL ENCABEZADO DEL REPORTE PARA EL MODO DE RANGO,
+004570*    MOSTRANDO LOS LIMITES DESDE/HASTA TOMADOS DE LA TARJETA.
+004580******************************************************************
+004590 1200-ENCABEZAR-RANGO.
+004600     MOVE WS-CC-RANGO-DESDE TO WS-ENCR-DESDE.
+004610     MOVE WS-CC-RANGO-HASTA TO WS-ENCR-HASTA.
+004620     WRITE REP-LINEA FROM WS-ENCABEZADO-1R.
+004630     WRITE REP-LINEA FROM WS-ENCAB-RANGO.
+004640     WRITE REP-LINEA FROM WS-ENCABEZADO-2R.
+004650     PERFORM 1175-ADVERTIR-DIVISOR THRU 1175-EXIT.
+004660 1200-EXIT.
+004670     EXIT.
+
+004680******************************************************************
+004690*    1150-ABRIR-REPORTE
+004700*    ABRE EL REPORTE COMO ARCHIVO NUEVO (MODO RANGO, O MODO
+004710*    NORMAL SIN REINICIO). UNA FALLA AQUI (DISCO LLENO, PERMISOS)
+004720*    ES FATAL: SIN EL REPORTE ABIERTO NO HAY DONDE ESCRIBIR Y LA
+004730*    CORRIDA NO PUEDE CONTINUAR.
+004740******************************************************************
+004750 1150-ABRIR-REPORTE.
+004760     OPEN OUTPUT REPORTE-ARCH.
+004770     IF WS-STATUS-REPORTE NOT = "00"
+004780         DISPLAY "ESPRIMO: ERROR AL ABRIR REPORTE, STATUS = "
+004790             WS-STATUS-REPORTE
+004800         STOP RUN
+004810     END-IF.
+004820 1150-EXIT.
+004830     EXIT.
+
+004840******************************************************************
+004850*    1160-REINICIAR-REPORTE
+004860*    ABRE EL REPORTE PARA EXTENDERLO EN UN REINICIO. SI EL
+004870*    ARCHIVO AUN NO EXISTE (STATUS 35: UNA CORRIDA MARCADA COMO
+004880*    REINICIO POR ERROR, O EL REPORTE ANTERIOR FUE BORRADO), SE
+004890*    CREA DE NUEVO CON SUS ENCABEZADOS EN VEZ DE EXTENDER SOBRE
+004900*    LA NADA, PARA NO PERDER LA SALIDA DE LA CORRIDA.
+004910******************************************************************
+004920 1160-REINICIAR-REPORTE.
+004930     OPEN EXTEND REPORTE-ARCH.
+004940     IF WS-STATUS-REPORTE = "35"
+004950         OPEN OUTPUT REPORTE-ARCH
+004960         IF WS-STATUS-REPORTE NOT = "00"
+004970             DISPLAY "ESPRIMO: ERROR AL ABRIR REPORTE, STATUS = "
+004980                 WS-STATUS-REPORTE
+004990             STOP RUN
+005000         END-IF
+005010         SET WS-REPORTE-RECREADO TO TRUE
+005020         WRITE REP-LINEA FROM WS-ENCABEZADO-1
+005030         WRITE REP-LINEA FROM WS-ENCABEZADO-2
+005040         PERFORM 1175-ADVERTIR-DIVISOR THRU 1175-EXIT
+005050     ELSE
+005060         IF WS-STATUS-REPORTE NOT = "00"
+005070             DISPLAY "ESPRIMO: ERROR AL ABRIR REPORTE, STATUS = "
+005080                 WS-STATUS-REPORTE
+005090             STOP RUN
+005100         END-IF
+005110     END-IF.
+005120 1160-EXIT.
+005130     EXIT.
+
+005140******************************************************************
+005150*    1170-REINICIAR-RECHAZO
+005160*    ABRE LOS RECHAZOS PARA EXTENDERLOS EN UN REINICIO, CON LA
+005170*    MISMA PROTECCION QUE 1160-REINICIAR-REPORTE CUANDO EL
+005180*    ARCHIVO AUN NO EXISTE.
+005190******************************************************************
+005200 1170-REINICIAR-RECHAZO.
+005210     OPEN EXTEND RECHAZO-ARCH.
+005220     IF WS-STATUS-RECHAZO = "35"
+005230         OPEN OUTPUT RECHAZO-ARCH
+005240         IF WS-STATUS-RECHAZO NOT = "00"
+005250             DISPLAY "ESPRIMO: ERROR AL ABRIR RECHAZOS, STATUS = "
+005260                 WS-STATUS-RECHAZO
+005270             STOP RUN
+005280         END-IF
+005290         WRITE RCH-LINEA FROM WS-RCH-ENCABEZADO-1
+005300         WRITE RCH-LINEA FROM WS-RCH-ENCABEZADO-2
+005310     ELSE
+005320         IF WS-STATUS-RECHAZO NOT = "00"
+005330             DISPLAY "ESPRIMO: ERROR AL ABRIR RECHAZOS, STATUS = "
+005340                 WS-STATUS-RECHAZO
+005350             STOP RUN
+005360         END-IF
+005370     END-IF.
+005380 1170-EXIT.
+005390     EXIT.
+
+005400******************************************************************
+005410*    1180-ABRIR-RECHAZO
+005420*    ABRE LOS RECHAZOS COMO ARCHIVO NUEVO (MODO NORMAL SIN
+005430*    REINICIO). UNA FALLA AQUI ES FATAL POR LA MISMA RAZON QUE EN
+005440*    1150-ABRIR-REPORTE.
+005450******************************************************************
+005460 1180-ABRIR-RECHAZO.
+005470     OPEN OUTPUT RECHAZO-ARCH.
+005480     IF WS-STATUS-RECHAZO NOT = "00"
+005490         DISPLAY "ESPRIMO: ERROR AL ABRIR RECHAZOS, STATUS = "
+005500             WS-STATUS-RECHAZO
+005510         STOP RUN
+005520     END-IF.
+005530 1180-EXIT.
+005540     EXIT.
+
+005550******************************************************************
+005560*    1300-ABRIR-MAESTRO
+005570*    ABRE EL ARCHIVO MAESTRO DE PRIMOS PARA ACTUALIZACION. SI
+005580*    AUN NO EXISTE (PRIMERA CORRIDA), LO CREA VACIO Y LO VUELVE
+005590*    A ABRIR PARA ACTUALIZACION.
+005600******************************************************************
+005610 1300-ABRIR-MAESTRO.
+005620     OPEN I-O MAESTRO-ARCH.
+005630     IF WS-STATUS-MAESTRO = "35"
+005640         OPEN OUTPUT MAESTRO-ARCH
+005650         CLOSE MAESTRO-ARCH
+005660         OPEN I-O MAESTRO-ARCH
+005670     END-IF.
+005680 1300-EXIT.
+005690     EXIT.
+
+005700******************************************************************
+005710*    1400-PREPARAR-REINICIO
+005720*    SI LA TARJETA PIDE REINICIO, LEE EL ARCHIVO DE CHECKPOINT
+005730*    PARA DETERMINAR CUANTOS REGISTROS YA FUERON PROCESADOS EN
+005740*    UNA CORRIDA ANTERIOR Y RESTAURAR LOS CONTADORES DE CONTROL
+005750*    ACUMULADOS HASTA ESE PUNTO, Y DEJA CHECKPT-ARCH ABIERTO PARA
+005760*    SEGUIR AGREGANDO PUNTOS DE CONTROL. SI NO HAY REINICIO, SE
+005770*    ABRE UN ARCHIVO DE CHECKPOINT NUEVO.
+005780******************************************************************
+005790 1400-PREPARAR-REINICIO.
+005800     MOVE ZERO TO WS-REINICIO-CONTADOR.
+005810     IF WS-CC-REINICIO-SI
+005820         OPEN INPUT CHECKPT-ARCH
+005830         IF WS-STATUS-CHECKPT = "00"
+005840             PERFORM 1410-LEER-CHECKPT THRU 1410-EXIT
+005850                 UNTIL WS-FIN-CHECKPT
+005860             CLOSE CHECKPT-ARCH
+005870         END-IF
+005880         IF WS-REPORTE-RECREADO
+005890                 AND WS-REINICIO-CONTADOR NOT = ZERO
+005900             DISPLAY "ESPRIMO: REINICIO INCONSISTENTE, CHECKPT"
+005910                 " SIN REPORTE/RECHAZOS"
+005920             STOP RUN
+005930         END-IF
+005940         OPEN EXTEND CHECKPT-ARCH
+005950         IF WS-STATUS-CHECKPT = "35"
+005960             OPEN OUTPUT CHECKPT-ARCH
+005970         END-IF
+005980         IF WS-STATUS-CHECKPT NOT = "00"
+005990            DISPLAY "ESPRIMO: ERROR ABRIR CHECKPT, STATUS = "
+006000                 WS-STATUS-CHECKPT
+006010             STOP RUN
+006020         END-IF
+006030     ELSE
+006040         OPEN OUTPUT CHECKPT-ARCH
+006050         IF WS-STATUS-CHECKPT NOT = "00"
+006060            DISPLAY "ESPRIMO: ERROR ABRIR CHECKPT, STATUS = "
+006070                 WS-STATUS-CHECKPT
+006080             STOP RUN
+006090         END-IF
+006100     END-IF.
+006110 1400-EXIT.
+006120     EXIT.
+
+006130 1410-LEER-CHECKPT.
+006140     READ CHECKPT-ARCH
+006150         AT END
+006160             SET WS-FIN-CHECKPT TO TRUE
+006170         NOT AT END
+006180             MOVE CKP-CONTADOR TO WS-REINICIO-CONTADOR
+006190             MOVE CKP-PRIMOS TO WS-CONT-PRIMOS
+006200             MOVE CKP-COMPUESTOS TO WS-CONT-COMPUESTOS
+006210             MOVE CKP-RECHAZOS TO WS-CONT-RECHAZOS
+006220     END-READ.
+006230 1410-EXIT.
+006240     EXIT.
+
+006250******************************************************************
+006260*    1450-OMITIR-PROCESADOS
+006270*    AVANZA EL ARCHIVO DE ENTRADA HASTA EL REGISTRO SIGUIENTE
+006280*    AL ULTIMO CHECKPOINT, PARA NO REPROCESAR LO YA CLASIFICADO,
+006290*    Y RESTAURA WS-CONT-LEIDOS A LA MISMA CANTIDAD PARA QUE EL
+006300*    TOTAL DE VERIFICADOS SIGA CUADRANDO AL TERMINAR LA CORRIDA.
+006310******************************************************************
+006320 1450-OMITIR-PROCESADOS.
+006330     MOVE WS-REINICIO-CONTADOR TO WS-NUM-REGISTRO.
+006340     MOVE WS-REINICIO-CONTADOR TO WS-CONT-LEIDOS.
+006350     PERFORM 1460-OMITIR-UNO THRU 1460-EXIT
+006360         WS-REINICIO-CONTADOR TIMES.
+006370 1450-EXIT.
+006380     EXIT.
+
+006390 1460-OMITIR-UNO.
+006400     READ ENTRADA-ARCH
+006410         AT END
+006420             SET WS-FIN-ENTRADA TO TRUE
+006430     END-READ.
+006440 1460-EXIT.
+006450     EXIT.
+
+006460******************************************************************
+006470*    2000-PROCESAR-ARCHIVO
+006480*    VALIDA Y CLASIFICA EL DIVIDENDO DEL REGISTRO ACTUAL Y
+006490*    AVANZA AL SIGUIENTE REGISTRO DEL ARCHIVO DE ENTRADA.
+006500******************************************************************
+006510 2000-PROCESAR-ARCHIVO.
+006520     ADD 1 TO WS-NUM-REGISTRO.
+006530     ADD 1 TO WS-CONT-LEIDOS.
+006540     PERFORM 2200-VALIDAR-ENTRADA THRU 2200-EXIT.
+006550     IF WS-REGISTRO-VALIDO
+006560         MOVE ENT-REG-NUM TO dividendo
+006570         PERFORM 2500-CLASIFICAR-DIVIDENDO THRU 2500-EXIT
+006580     END-IF.
+006590     PERFORM 2800-CHECKPOINT THRU 2800-EXIT.
+006600     PERFORM 2100-LEER-ENTRADA THRU 2100-EXIT.
+006610 2000-EXIT.
+006620     EXIT.
+
+006630******************************************************************
+006640*    2100-LEER-ENTRADA
+006650*    LEE EL SIGUIENTE REGISTRO DEL ARCHIVO DE ENTRADA Y ACTIVA
+006660*    EL INDICADOR DE FIN DE ARCHIVO CUANDO SE AGOTAN LOS
+006670*    REGISTROS.
+006680******************************************************************
+006690 2100-LEER-ENTRADA.
+006700     READ ENTRADA-ARCH
+006710         AT END
+006720             SET WS-FIN-ENTRADA TO TRUE
+006730     END-READ.
+006740 2100-EXIT.
+006750     EXIT.
+
+006760******************************************************************
+006770*    2200-VALIDAR-ENTRADA
+006780*    RECHAZA EL REGISTRO ACTUAL SI NO ES NUMERICO, O SI EL
+006790*    DIVIDENDO ES CERO O UNO, YA QUE NINGUNO DE LOS DOS DA UNA
+006800*    RESPUESTA DE PRIMALIDAD VALIDA.
+006810******************************************************************
+006820 2200-VALIDAR-ENTRADA.
+006830     SET WS-REGISTRO-VALIDO TO TRUE.
+006840     IF ENT-REG NOT NUMERIC
+006850         SET WS-REGISTRO-INVALIDO TO TRUE
+006860         MOVE "NO NUMERICO" TO WS-RCH-MOTIVO
+006870     ELSE
+006880         IF ENT-REG-NUM = ZERO
+006890             SET WS-REGISTRO-INVALIDO TO TRUE
+006900             MOVE "CERO" TO WS-RCH-MOTIVO
+006910         ELSE
+006920             IF ENT-REG-NUM = 1
+006930                 SET WS-REGISTRO-INVALIDO TO TRUE
+006940                 MOVE "UNO" TO WS-RCH-MOTIVO
+006950             END-IF
+006960         END-IF
+006970     END-IF.
+006980     IF WS-REGISTRO-INVALIDO
+006990         PERFORM 2700-ESCRIBIR-RECHAZO THRU 2700-EXIT
+007000     END-IF.
+007010 2200-EXIT.
+007020     EXIT.
+
+007030******************************************************************
+007040*    2500-CLASIFICAR-DIVIDENDO
+007050*    PRUEBA EL DIVIDENDO ACTUAL CONTRA TODOS LOS DIVISORES
+007060*    POSIBLES HASTA SU RAIZ CUADRADA. SI RESULTA PRIMO LO AGREGA
+007070*    AL REPORTE; SI ES COMPUESTO, AGREGA LA LISTA DE FACTORES
+007080*    ENCONTRADOS. LA COMPARTEN EL MODO NORMAL (2000) Y EL MODO
+007090*    DE RANGO (3000). A DIFERENCIA DE VERSIONES ANTERIORES, LA
+007100*    BUSQUEDA YA NO SE DETIENE AL HALLAR EL PRIMER FACTOR, Y YA
+007110*    NO SALTA LOS DIVISORES PARES DESPUES DEL 2 (ESE SALTO ERA
+007120*    VALIDO SOLO PARA LA PRUEBA DE PRIMALIDAD, PERO OMITIRIA
+007130*    FACTORES PARES REALES COMO 4, 6 O 10 DE LA LISTA). AHORA SE
+007140*    PRUEBA CADA ENTERO DESDE 2 HASTA LA RAIZ CUADRADA PARA
+007150*    REPORTAR LA FACTORIZACION COMPLETA; EL LIMITE DE LA RAIZ
+007160*    CUADRADA (003) SE CONSERVA, ASI QUE EL PEOR CASO SIGUE
+007170*    SIENDO O(RAIZ(N)) Y NO O(N).
+007180*    EL DIVISOR DE ARRANQUE SE TOMA DE LA TARJETA DE CONTROL
+007190*    (WS-CC-DIVISOR-INICIAL, NORMALMENTE 2) EN VEZ DE VENIR FIJO
+007200*    EN EL PROGRAMA; VER 1175-ADVERTIR-DIVISOR PARA EL AVISO EN
+007210*    EL REPORTE CUANDO ESE VALOR NO ES EL POR DEFECTO. LA PRIMERA
+007220*    PRUEBA (VERIF) SOLO SE HACE SI EL DIVISOR DE ARRANQUE NO
+007230*    SUPERA YA LA RAIZ CUADRADA, PARA NO DIVIDIR EL DIVIDENDO POR
+007240*    SI MISMO CUANDO AMBOS COINCIDEN (p.ej. DIVIDENDO=2 CON EL
+007250*    DIVISOR DE ARRANQUE POR DEFECTO EN 2), LO QUE LO REPORTARIA
+007260*    COMO COMPUESTO CON UN FACTOR FALSO DE 1.
+007270******************************************************************
+007280 2500-CLASIFICAR-DIVIDENDO.
+007290     MOVE WS-CC-DIVISOR-INICIAL TO divisor.
+007300     SET WS-DIVIDENDO-PRIMO TO TRUE.
+007310     MOVE ZERO TO WS-CONT-FACTORES.
+007320     SET WS-FACTORES-COMPLETAS TO TRUE.
+007330     IF divisor * divisor <= dividendo
+007340         PERFORM VERIF
+007350         ADD 1 TO divisor GIVING divisor
+007360         PERFORM BUCLE THRU BUCLE-EXIT
+007370             VARYING divisor FROM divisor BY 1
+007380                 UNTIL divisor * divisor > dividendo
+007390     END-IF.
+007400     IF WS-DIVIDENDO-PRIMO
+007410         ADD 1 TO WS-CONT-PRIMOS
+007420         IF WS-CC-MODO-RANGO
+007430             MOVE dividendo TO WS-DETR-PRIMO
+007440             WRITE REP-LINEA FROM WS-DETALLE-RANGO
+007450         ELSE
+007460             MOVE dividendo TO WS-DET-DIVIDENDO
+007470             MOVE "ES PRIMO" TO WS-DET-RESULTADO
+007480             WRITE REP-LINEA FROM WS-DETALLE
+007490         END-IF
+007500     ELSE
+007510         ADD 1 TO WS-CONT-COMPUESTOS
+007520         IF NOT WS-CC-MODO-RANGO
+007530             MOVE dividendo TO WS-DET-DIVIDENDO
+007540             MOVE "NO ES PRIMO" TO WS-DET-RESULTADO
+007550             WRITE REP-LINEA FROM WS-DETALLE
+007560             PERFORM 2600-ESCRIBIR-FACTORES THRU 2600-EXIT
+007570         END-IF
+007580     END-IF.
+007590     PERFORM 2900-ACTUALIZAR-MAESTRO THRU 2900-EXIT.
+007600 2500-EXIT.
+007610     EXIT.
+
+007620******************************************************************
+007630*    2550-AGREGAR-FACTOR
+007640*    AGREGA A LA TABLA DE FACTORES EL DIVISOR ACTUAL Y, SI ES
+007650*    DISTINTO, SU COMPLEMENTO (DIVIDENDO ENTRE DIVISOR), YA QUE
+007660*    AMBOS DIVIDEN EXACTO AL DIVIDENDO. SI LA TABLA YA ESTA
+007670*    LLENA, LOS FACTORES ADICIONALES NO SE AGREGAN Y SE PRENDE
+007680*    EL AVISO DE LISTA INCOMPLETA. EL DIVIDENDO NUNCA SE AGREGA
+007690*    COMO SU PROPIO FACTOR (SOLO PUEDE LLEGAR AQUI CON
+007700*    DIVISOR = DIVIDENDO SI 2500-CLASIFICAR-DIVIDENDO CAMBIARA;
+007710*    EL RESGUARDO QUEDA AQUI TAMBIEN POR SI ACASO).
+007720******************************************************************
+007730 2550-AGREGAR-FACTOR.
+007740     IF divisor NOT = dividendo
+007750         IF WS-CONT-FACTORES < WS-MAX-FACTORES
+007760             ADD 1 TO WS-CONT-FACTORES
+007770             MOVE divisor TO WS-FACTOR(WS-CONT-FACTORES)
+007780         ELSE
+007790             SET WS-FACTORES-TRUNCADOS TO TRUE
+007800         END-IF
+007810         IF entero NOT = divisor
+007820             IF WS-CONT-FACTORES < WS-MAX-FACTORES
+007830                 ADD 1 TO WS-CONT-FACTORES
+007840                 MOVE entero TO WS-FACTOR(WS-CONT-FACTORES)
+007850             ELSE
+007860                 SET WS-FACTORES-TRUNCADOS TO TRUE
+007870             END-IF
+007880         END-IF
+007890     END-IF.
+007900 2550-EXIT.
+007910     EXIT.
+
+007920******************************************************************
+007930*    2600-ESCRIBIR-FACTORES
+007940*    ORDENA LA TABLA DE FACTORES Y LA ESCRIBE EN EL REPORTE EN
+007950*    LINEAS DE HASTA WS-FACTORES-POR-LINEA VALORES CADA UNA. SI
+007960*    LA TABLA SE LLENO ANTES DE CAPTURAR TODOS LOS FACTORES,
+007970*    AGREGA UN AVISO DE LISTA INCOMPLETA.
+007980******************************************************************
+007990 2600-ESCRIBIR-FACTORES.
+008000     PERFORM 2650-ORDENAR-FACTORES THRU 2650-EXIT.
+008010     MOVE 1 TO WS-IDX-FACTOR.
+008020     PERFORM 2690-ESCRIBIR-LINEA-FACTORES THRU 2690-EXIT
+008030         UNTIL WS-IDX-FACTOR > WS-CONT-FACTORES.
+008040     IF WS-FACTORES-TRUNCADOS
+008050         WRITE REP-LINEA FROM WS-AVISO-TRUNCADO
+008060     END-IF.
+008070 2600-EXIT.
+008080     EXIT.
+
+008090******************************************************************
+008100*    2650-ORDENAR-FACTORES
+008110*    ORDENA DE MENOR A MAYOR LA TABLA DE FACTORES ENCONTRADOS,
+008120*    POR EL METODO DE LA BURBUJA, PARA QUE EL REPORTE LOS
+008130*    MUESTRE EN ORDEN.
+008140******************************************************************
+008150 2650-ORDENAR-FACTORES.
+008160     PERFORM 2660-PASADA-ORDEN THRU 2660-EXIT
+008170         VARYING WS-IDX-I FROM 1 BY 1
+008180             UNTIL WS-IDX-I > WS-CONT-FACTORES.
+008190 2650-EXIT.
+008200     EXIT.
+
+008210 2660-PASADA-ORDEN.
+008220     PERFORM 2670-COMPARAR-FACTORES THRU 2670-EXIT
+008230         VARYING WS-IDX-J FROM 1 BY 1
+008240             UNTIL WS-IDX-J > WS-CONT-FACTORES - WS-IDX-I.
+008250 2660-EXIT.
+008260     EXIT.
+
+008270 2670-COMPARAR-FACTORES.
+008280     IF WS-FACTOR(WS-IDX-J) > WS-FACTOR(WS-IDX-J + 1)
+008290         MOVE WS-FACTOR(WS-IDX-J) TO WS-TEMP-FACTOR
+008300         MOVE WS-FACTOR(WS-IDX-J + 1) TO WS-FACTOR(WS-IDX-J)
+008310         MOVE WS-TEMP-FACTOR TO WS-FACTOR(WS-IDX-J + 1)
+008320     END-IF.
+008330 2670-EXIT.
+008340     EXIT.
+
+008350******************************************************************
+008360*    2690-ESCRIBIR-LINEA-FACTORES
+008370*    CONSTRUYE Y ESCRIBE UNA LINEA CON HASTA WS-FACTORES-POR-
+008380*    LINEA FACTORES, A PARTIR DE WS-IDX-FACTOR.
+008390******************************************************************
+008400 2690-ESCRIBIR-LINEA-FACTORES.
+008410     MOVE SPACES TO WS-DET-FACTORES.
+008420     PERFORM 2695-LLENAR-COLUMNA THRU 2695-EXIT
+008430         VARYING WS-IDX-COLUMNA FROM 1 BY 1
+008440             UNTIL WS-IDX-COLUMNA > WS-FACTORES-POR-LINEA
+008450                OR WS-IDX-FACTOR > WS-CONT-FACTORES.
+008460     WRITE REP-LINEA FROM WS-DET-FACTORES.
+008470 2690-EXIT.
+008480     EXIT.
+
+008490 2695-LLENAR-COLUMNA.
+008500     MOVE WS-FACTOR(WS-IDX-FACTOR)
+008510         TO WS-DETF-FACTOR(WS-IDX-COLUMNA).
+008520     ADD 1 TO WS-IDX-FACTOR.
+008530 2695-EXIT.
+008540     EXIT.
+
+008550******************************************************************
+008560*    2700-ESCRIBIR-RECHAZO
+008570*    ESCRIBE UNA LINEA EN EL REPORTE DE RECHAZOS PARA EL
+008580*    REGISTRO DE ENTRADA ACTUAL.
+008590******************************************************************
+008600 2700-ESCRIBIR-RECHAZO.
+008610     MOVE WS-NUM-REGISTRO TO WS-RCH-NUM-REGISTRO.
+008620     MOVE ENT-REG TO WS-RCH-VALOR.
+008630     WRITE RCH-LINEA FROM WS-RCH-DETALLE.
+008640     ADD 1 TO WS-CONT-RECHAZOS.
+008650 2700-EXIT.
+008660     EXIT.
+
+008670******************************************************************
+008680*    2800-CHECKPOINT
+008690*    CADA WS-INTERVALO-CHECKPT REGISTROS, ESCRIBE UN PUNTO DE
+008700*    CONTROL CON LA CANTIDAD DE REGISTROS PROCESADOS Y LOS
+008710*    CONTADORES DE CONTROL ACUMULADOS HASTA ESE MOMENTO, PARA QUE
+008720*    UN REINICIO POSTERIOR PUEDA RETOMAR DESDE AHI SIN PERDER EL
+008730*    CUADRE DEL REPORTE.
+008740******************************************************************
+008750 2800-CHECKPOINT.
+008760     DIVIDE WS-NUM-REGISTRO BY WS-INTERVALO-CHECKPT
+008770         GIVING WS-ENTERO-CKPT REMAINDER WS-RESTO-CKPT.
+008780     IF WS-RESTO-CKPT = 0
+008790         MOVE SPACES TO CKP-REGISTRO
+008800         MOVE WS-NUM-REGISTRO TO CKP-CONTADOR
+008810         MOVE WS-CONT-PRIMOS TO CKP-PRIMOS
+008820         MOVE WS-CONT-COMPUESTOS TO CKP-COMPUESTOS
+008830         MOVE WS-CONT-RECHAZOS TO CKP-RECHAZOS
+008840         WRITE CKP-REGISTRO
+008850     END-IF.
+008860 2800-EXIT.
+008870     EXIT.
+
+008880******************************************************************
+008890*    2900-ACTUALIZAR-MAESTRO
+008900*    GRABA O ACTUALIZA, EN EL ARCHIVO MAESTRO DE PRIMOS, EL
+008910*    RESULTADO DE CLASIFICAR EL DIVIDENDO ACTUAL CON LA FECHA DE
+008920*    LA CORRIDA. SI LA CLAVE YA EXISTE (EL MISMO DIVIDENDO FUE
+008930*    CLASIFICADO EN UNA CORRIDA ANTERIOR), SE REESCRIBE.
+008940******************************************************************
+008950 2900-ACTUALIZAR-MAESTRO.
+008960     MOVE dividendo TO MST-DIVIDENDO.
+008970     IF WS-DIVIDENDO-PRIMO
+008980         SET MST-ES-PRIMO TO TRUE
+008990     ELSE
+009000         SET MST-ES-COMPUESTO TO TRUE
+009010     END-IF.
+009020     MOVE WS-FECHA-CORRIDA TO MST-FECHA.
+009030     WRITE MST-REGISTRO
+009040         INVALID KEY
+009050             REWRITE MST-REGISTRO
+009060             INVALID KEY
+009070                 CONTINUE
+009080             END-REWRITE
+009090     END-WRITE.
+009100 2900-EXIT.
+009110     EXIT.
+
+009120******************************************************************
+009130*    BUCLE
+009140*    PROBA UN DIVISOR IMPAR CONTRA EL DIVIDENDO. SE INVOCA EN
+009150*    FORMA ITERATIVA (VARYING) DESDE 2000-PROCESAR-ARCHIVO SOLO
+009160*    MIENTRAS DIVISOR AL CUADRADO NO SUPERE AL DIVIDENDO, YA QUE
+009170*    NINGUN FACTOR COMPUESTO PUEDE TENER SUS DOS PARTES MAYORES
+009180*    QUE LA RAIZ CUADRADA DEL DIVIDENDO.
+009190******************************************************************
+009200 BUCLE.
+009210     PERFORM VERIF.
+009220 BUCLE-EXIT.
+009230     EXIT.
+
+009240******************************************************************
+009250*    3000-PROCESAR-RANGO
+009260*    RECORRE TODOS LOS VALORES ENTEROS ENTRE WS-CC-RANGO-DESDE
+009270*    Y WS-CC-RANGO-HASTA, CLASIFICANDO CADA UNO, PARA EL MODO
+009280*    DE RANGO DE LA TARJETA DE CONTROL.
+009290******************************************************************
+009300 3000-PROCESAR-RANGO.
+009310     PERFORM 3100-PROCESAR-UN-VALOR THRU 3100-EXIT
+009320         VARYING WS-RANGO-ACTUAL FROM WS-CC-RANGO-DESDE BY 1
+009330             UNTIL WS-RANGO-ACTUAL > WS-CC-RANGO-HASTA.
+009340 3000-EXIT.
+009350     EXIT.
+
+009360******************************************************************
+009370*    3100-PROCESAR-UN-VALOR
+009380*    CLASIFICA UN VALOR DEL RANGO. CERO Y UNO SE CUENTAN COMO
+009390*    RECHAZADOS SIN CLASIFICAR, IGUAL QUE 2200-VALIDAR-ENTRADA LO
+009400*    HACE PARA EL MODO POR ARCHIVO, YA QUE NINGUNO DE LOS DOS ES
+009410*    PRIMO NI COMPUESTO.
+009420******************************************************************
+009430 3100-PROCESAR-UN-VALOR.
+009440     ADD 1 TO WS-CONT-LEIDOS.
+009450     MOVE WS-RANGO-ACTUAL TO dividendo.
+009460     IF dividendo < 2
+009470         ADD 1 TO WS-CONT-RECHAZOS
+009480     ELSE
+009490         PERFORM 2500-CLASIFICAR-DIVIDENDO THRU 2500-EXIT
+009500     END-IF.
+009510 3100-EXIT.
+009520     EXIT.
+
+009530******************************************************************
+009540*    VERIF
+009550*    DIVIDE EL DIVIDENDO ENTRE EL DIVISOR ACTUAL; SI EL RESTO ES
+009560*    CERO, EL DIVIDENDO NO ES PRIMO Y EL DIVISOR (Y SU
+009570*    COMPLEMENTO) SE AGREGAN A LA TABLA DE FACTORES. YA NO
+009580*    ESCRIBE LA LINEA DE DETALLE NI CUENTA EL COMPUESTO AQUI,
+009590*    PUES SE LLAMA UNA VEZ POR CADA DIVISOR PROBADO Y ESO SE
+009600*    HACE UNA SOLA VEZ, AL TERMINAR LA BUSQUEDA, DESDE
+009610*    2500-CLASIFICAR-DIVIDENDO.
+009620******************************************************************
+009630 VERIF.
+009640     DIVIDE dividendo BY divisor GIVING entero REMAINDER resto.
+009650     IF resto = 0
+009660         SET WS-DIVIDENDO-COMPUESTO TO TRUE
+009670         PERFORM 2550-AGREGAR-FACTOR THRU 2550-EXIT
+009680     END-IF.
+
+009690******************************************************************
+009700*    9000-ESCRIBIR-TOTALES
+009710*    ESCRIBE LA LINEA DE TOTALES DE CONTROL AL FINAL DEL
+009720*    REPORTE PARA CUADRE CONTRA EL VOLUMEN DE ENTRADA.
+009730******************************************************************
+009740 9000-ESCRIBIR-TOTALES.
+009750     MOVE WS-CONT-LEIDOS TO WS-TRL-LEIDOS.
+009760     MOVE WS-CONT-PRIMOS TO WS-TRL-PRIMOS.
+009770     MOVE WS-CONT-COMPUESTOS TO WS-TRL-COMPUESTOS.
+009780     MOVE WS-CONT-RECHAZOS TO WS-TRL-RECHAZOS.
+009790     WRITE REP-LINEA FROM WS-TRAILER.
+009800     IF NOT WS-CC-MODO-RANGO
+009810         MOVE WS-CONT-RECHAZOS TO WS-RCHT-RECHAZOS
+009820         WRITE RCH-LINEA FROM WS-RCH-TRAILER
+009830     END-IF.
+009840     SET WS-TOTALES-ESCRITOS TO TRUE.
+009850 9000-EXIT.
+009860     EXIT.
+
+009870******************************************************************
+009880*    9999-FINALIZAR
+009890*    CIERRA LOS ARCHIVOS ABIERTOS SEGUN EL MODO DE CORRIDA Y
+009900*    TERMINA LA CORRIDA.
+009910******************************************************************
+009920 9999-FINALIZAR.
+009930     IF NOT WS-TOTALES-ESCRITOS
+009940         PERFORM 9000-ESCRIBIR-TOTALES THRU 9000-EXIT
+009950     END-IF.
+009960     IF NOT WS-CC-MODO-RANGO
+009970         CLOSE ENTRADA-ARCH
+009980         CLOSE CHECKPT-ARCH
+009990         CLOSE RECHAZO-ARCH
+010000     END-IF.
+010010     CLOSE REPORTE-ARCH.
+010020     CLOSE MAESTRO-ARCH.
+010030     STOP RUN.
+010040 9999-EXIT.
+010050     EXIT.
+
+010060 END PROGRAM esPrimo.
+
+
+
+
+
+
